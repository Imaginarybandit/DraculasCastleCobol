@@ -6,8 +6,33 @@ input-output section.
 file-control.
        select Book1 assign to "Book1.txt"
        organization is line sequential
+       access is sequential
+       file status is ws-book1-status.
+
+       select SaveFile assign to "SaveGame.txt"
+       organization is line sequential
+       access is sequential
+       file status is ws-save-status.
+
+       select AuditFile assign to "Audit.txt"
+       organization is line sequential
+       access is sequential
+       file status is ws-audit-status.
+
+       select SummaryFile assign to "Summary.txt"
+       organization is line sequential
        access is sequential.
 
+       select RoomTextFile assign to "RoomText.txt"
+       organization is line sequential
+       access is sequential
+       file status is ws-roomtext-status.
+
+       select LeaderboardFile assign to "Leaderboard.txt"
+       organization is line sequential
+       access is sequential
+       file status is ws-leaderboard-status.
+
 data division.
 file section.
 fd Book1.
@@ -15,7 +40,62 @@ fd Book1.
  01 Paragraph1 PIC X(99).
  01 Paragraph2 PIC X(99).
  01 Paragraph3 PIC X(99).
+
+fd RoomTextFile.
+
+ 01 RoomTextRec pic x(99).
+
+fd SaveFile.
+
+ 01 SavePlayerRec.
+       02 SP-CurrentRoom pic x(99).
+       02 SP-PreviousRoom pic x(99).
+       02 SP-Health pic s9(3).
+       02 SP-AttackPoints pic 9(3).
+       02 SP-DefensePoints pic 9(3).
+       02 SP-Weapon pic x(99).
+       02 SP-Armor pic x(99).
+       02 SP-Gold pic 9(5).
+       02 SP-WeaponDurability pic 9(3).
+       02 SP-ArmorDurability pic 9(3).
+       02 SP-DifficultyChoice pic 9(1).
+       02 SP-DifficultyMultiplier pic 9v99.
+
+ 01 SaveInvRec.
+       02 SI-Index pic 9(2).
+       02 SI-Item pic x(25).
+       02 SI-Type pic x(25).
+       02 SI-Def pic s9(3).
+       02 SI-Attack pic s9(3).
+       02 SI-Heal pic s9(3).
+       02 SI-Qty pic 9(2).
+       02 SI-Durability pic 9(3).
+
+fd AuditFile.
+
+ 01 AuditRec pic x(199).
+
+fd SummaryFile.
+
+ 01 SummaryRec pic x(199).
+
+fd LeaderboardFile.
+
+ 01 LeaderboardRec pic x(199).
+
 working-storage section.
+01 ws-book1-status pic xx value spaces.
+01 ws-save-status pic xx value spaces.
+01 ws-has-save pic 9(1) value 0.
+01 ws-roomtext-status pic xx value spaces.
+01 ws-leaderboard-status pic xx value spaces.
+01 ws-leaderboard-line pic x(199) value spaces.
+01 ws-leaderboard-count pic 9(3) value 0.
+01 ws-script-line pic x(99) value spaces.
+01 ws-slot-found pic 9(1) value 0.
+01 ws-inv-mismatches pic 9(2) value 0.
+01 ws-audit-message pic x(80) value spaces.
+01 ws-audit-status pic xx value spaces.
 01 choice pic x(99).
 01 NumberChoice pic 9(2).
 01 InCombat pic 9(1) value 1.
@@ -29,6 +109,16 @@ working-storage section.
 
 01  ModifiedString     PIC X(50).
 
+01 WS-Count pic 9.
+01 Item pic x(99) value spaces.
+
+01 InventoryTable.
+       02 ItemName occurs 10 times pic x(20) value spaces.
+       02 ItemPrice occurs 10 times pic 9(5) value 0.
+
+01 AName pic x(20).
+01 APrice pic 9(5).
+
 01 PuzzleInputT pic 9(9).
 01 PuzzleInputDir pic x(10).
 
@@ -42,37 +132,69 @@ working-storage section.
 01 BaseAttack pic 9(3).
 01 BaseDefense pic 9(3).
 
+01 DifficultyChoice pic 9(1) value 0.
+01 DifficultyMultiplier pic 9v99 value 1.00.
+
+01 UseTestSeed pic 9(1) value 0.
+01 TestSeedValue pic 9(9) value 0.
+01 ws-test-seed-env pic x(9) value spaces.
+
+01 CombatsWon pic 9(3) value 0.
+01 ws-summary-line pic x(150) value spaces.
+
+01 SafeRoom pic x(99) value "Room1".
+01 SafeHealth pic s9(3) value 20.
+
+01 RoomsVisited.
+       02 Visited-Room1 pic 9(1) value 0.
+       02 Visited-Hallway pic 9(1) value 0.
+       02 Visited-LeftRoom pic 9(1) value 0.
+       02 Visited-LeftHallRoom pic 9(1) value 0.
+       02 Visited-RightHallRoom pic 9(1) value 0.
+       02 Visited-FrontHallRoom pic 9(1) value 0.
+       02 Visited-Blacksmith pic 9(1) value 0.
+
 01 Player.
        02 CurrentRoom pic x(99) value "Room1".
-       02 PreviousRoom pic x(99).
+       02 PreviousRoom pic x(99) value spaces.
 
        02 Health pic s9(3) value 20.
        02 AttackPoints pic 9(3) value 10.
        02 DefensePoints pic 9(3) value 0.
        02 Weapon pic x(99) value "Fists".
        02 Armor pic x(99) value "Clothes".
+       02 Gold pic 9(5) value 0.
+       02 WeaponDurability pic 9(3) value 0.
+       02 ArmorDurability pic 9(3) value 0.
          
-01 Enemy.
-       02 EnemyName pic x(99).
-       02 EnemyHealth pic s9(3).
-       02 EnemyAttackPoints pic 9(3).
-       02 EnemyDefensePoints pic 9(3).
-       02 EnemyWeapon pic x(99).
-       02 EnemyArmor pic x(99).
-       02 EnemyIsStunned pic 9(1) value 0.
-       02 HasWeapon pic 9(1) value 0. 
-       02 StunResist pic 9(1) value 0.    
-       
+01 Enemies.
+       02 EnemyCount pic 9(1) value 1.
+       02 EnemySlot occurs 5 times.
+           03 EnemyName pic x(99).
+           03 EnemyHealth pic s9(3).
+           03 EnemyAttackPoints pic 9(3).
+           03 EnemyDefensePoints pic 9(3).
+           03 EnemyWeapon pic x(99).
+           03 EnemyArmor pic x(99).
+           03 EnemyIsStunned pic 9(1) value 0.
+           03 HasWeapon pic 9(1) value 0.
+           03 StunResist pic 9(1) value 0.
+           03 StunTurnsRemaining pic 9(1) value 0.
+
 01 PlayerInventory.
        02 Inventory occurs 15 times.
-       03 InventoryItemIndex pic 9(2) .
-       03 InventoryItem pic x(25) .   
-       03 InventoryItemType pic x(25). 
+       03 InventoryItemIndex pic 9(2) value 0.
+       03 InventoryItem pic x(25) value spaces.
+       03 InventoryItemType pic x(25) value spaces.
        03 InventoryItemDef pic s9(3) value 0.
        03 InventoryItemAttack pic s9(3) value 0. 
        03 InventoryItemHealPoints pic s9(3) value 0.
+       03 InventoryItemDurability pic 9(3) value 0.
+       03 InventoryItemQty pic 9(2) value 0.
       
 01 EquipChoice pic 9(2).
+01 ws-new-attack pic 9(3) value 0.
+01 ws-new-defense pic 9(3) value 0.
 
 01 UseItemChoice pic 9(2).
 
@@ -81,7 +203,7 @@ working-storage section.
        02 Intro1 pic x(99) value "You have entered the castle. You are in a dimly lit,".
        02 Intro2 pic x(99) value "expansive room with priceless antiques and artworks in a state of abandoned.".
        02 Intro3 pic x(99) value "In front of you is a large staircase leading to a hallway, and to your left is a door.".
-       02 Intro4 pic x(99) value "Choose between Front or Left : ".
+       02 Intro4 pic x(99) value "Choose between Front, Left or Shop : ".
 
 
 01 LeftRoom.
@@ -96,6 +218,7 @@ working-storage section.
        02 LeftRoomCombat pic 9(1) value 0.
        02 BalmPicked pic 9(1) value 0.
        02 IsLocked pic 9(1) value 1.
+       02 StealthSuccess pic 9(1) value 0.
 
 01 Hallway.
        02 HIntro1 pic x(99) value "You have entered the hallway.".
@@ -126,6 +249,7 @@ working-storage section.
        02 RHIntro9 pic x(99) value "Pick it up? (Y/N)".
 
        02 RHCombat pic 9(1) value 0.
+       02 PuzzleFailCount pic 9(2) value 0.
 
        02 RHSearched pic 9(1) value 0.
 
@@ -159,25 +283,79 @@ working-storage section.
            03 ws-current-minute pic 9(2).
            03 ws-current-second pic 9(2).
            03 ws-current-millisecond pic 9(3).
-       02 ws-diff-from-gmt pic s9(4).   
+       02 ws-diff-from-gmt pic s9(4).
+
+01 ws-session-start-secs pic 9(7) value 0.
+01 ws-elapsed-secs pic s9(7) value 0.
+01 ws-elapsed-hh pic 9(2) value 0.
+01 ws-elapsed-mm pic 9(2) value 0.
+01 ws-elapsed-ss pic 9(2) value 0.
 
 procedure division.
+move function current-date to ws-current-date-data
+compute ws-session-start-secs = ws-current-hours * 3600
+                               + ws-current-minute * 60
+                               + ws-current-second
+move "Hammer" to ItemName(1)
+move 5 to ItemPrice(1)
+move "Saw" to ItemName(2)
+move 5 to ItemPrice(2)
+move "Iron Sword" to ItemName(3)
+move 20 to ItemPrice(3)
+move "Steel Shield" to ItemName(4)
+move 15 to ItemPrice(4)
+move "Leather Armor" to ItemName(5)
+move 10 to ItemPrice(5)
+accept ws-test-seed-env from environment "TEST_SEED"
+if ws-test-seed-env not = spaces then
+    move 1 to UseTestSeed
+    move function numval(ws-test-seed-env) to TestSeedValue
+end-if
+perform LoadRoomText
+perform ShowLeaderboard
 perform ClearFile
 move Health to MaxHealth
 move AttackPoints to BaseAttack
 move DefensePoints to BaseDefense
-perform until choice="Quit" or "quit"    
-       
-       
+perform LoadGame
+if ws-has-save = 0 then
+    display "Select a difficulty:"
+    display "1. Easy"
+    display "2. Normal"
+    display "3. Hard"
+    perform GetInput
+    if function trim(ws-script-line) is numeric then
+        move function numval(ws-script-line) to DifficultyChoice
+    else
+        move 0 to DifficultyChoice
+    end-if
+    if DifficultyChoice = 1 then
+        move 0.75 to DifficultyMultiplier
+    else
+        if DifficultyChoice = 3 then
+            move 1.50 to DifficultyMultiplier
+        else
+            move 1.00 to DifficultyMultiplier
+        end-if
+    end-if
+end-if
+perform until choice="Quit" or "quit"
+
+       if Health > 0 then
+           move CurrentRoom to SafeRoom
+           move Health to SafeHealth
+       end-if
 
        *>Room1
        if CurrentRoom="Room1" then        
+           move 1 to Visited-Room1
        display Intro1
        display Intro2
        display Intro3
        display Intro4
        move "Room1" to CurrentRoom
-       accept choice
+       perform GetInput
+       move ws-script-line to choice
        call 'system' using 'clear'
            if choice="Front" or "front" then
            move "Hallway" to CurrentRoom
@@ -189,7 +367,8 @@ perform until choice="Quit" or "quit"
            if IsLocked=1 then
                display LeftIntro1
                display "Search inventory for a key? (Y/N)"
-                accept choice
+                perform GetInput
+                move ws-script-line to choice
                 if choice="Y" or "y" then
            
            perform Inventorylength
@@ -200,22 +379,16 @@ perform until choice="Quit" or "quit"
 
            if ListLength not =0 then
            perform CheckInventory
-           accept UseItemChoice
-           perform varying Indx from 1 by 1 until Indx>15
-           
-                if InventoryItemIndex(Indx) = UseItemChoice then
-                    if InventoryItem(Indx) = "Hallway Key" then                      
-                          move 0 to IsLocked
-                        exit perform
-                    end-if
-                    if InventoryItem(Indx) not = "Hallway Key"  then
-                    display "Wrong Item"
-                       exit perform
-                   end-if
-                            
-                end-if
-              end-perform
-           
+           perform GetInput
+           move ws-script-line to choice
+           if function trim(ws-script-line) is numeric then
+               move function numval(ws-script-line) to UseItemChoice
+           else
+               move 0 to UseItemChoice
+           end-if
+           move "Hallway Key" to Item
+           call 'InventorySearch' using PlayerInventory,IsLocked,Indx,
+                Item,WS-Count,UseItemChoice,StringLength,ModifiedString
            end-if
                     move 0 to Indx 
            end-if
@@ -226,90 +399,181 @@ perform until choice="Quit" or "quit"
                move "Room1" to PreviousRoom
            end-if
            end-if
+
+           if choice="Shop" or "shop" then
+           call 'system' using 'clear'
+           move "Blacksmith" to CurrentRoom
+           move "Room1" to PreviousRoom
+           end-if
+       end-if
+
+       *>Blacksmith
+       if CurrentRoom="Blacksmith" then
+           move 1 to Visited-Blacksmith
+           display "You have entered the Blacksmith's shop."
+           call 'TableProc' using InventoryTable,Indx,AName,Gold,APrice
+           move 0 to Indx
+           if AName not = spaces then
+               perform FindEmptySlot
+               if ws-slot-found=1 then
+                   perform BlacksmithBuy
+                   display "You have bought: " InventoryItem(Indx)
+                   move spaces to ws-audit-message
+                   string "Bought " InventoryItem(Indx) delimited by size into ws-audit-message
+                   perform LogAudit
+               else
+                   display "Inventory full, cannot buy " AName
+                   add APrice to Gold
+               end-if
+           end-if
+           display "Pick where to go (back): "
+           perform GetInput
+           move ws-script-line to choice
+           if choice="back" or "Back" then
+               call 'system' using 'clear'
+               move "Room1" to CurrentRoom
+               move "Blacksmith" to PreviousRoom
+           end-if
        end-if
 
        *>LeftRoom
        if CurrentRoom="LeftRoom" then
+           move 1 to Visited-LeftRoom
 
        if LeftRoomCombat=0 then
            display LeftIntro2
            display LeftIntro3
            display LeftIntro4
           
-                move "Minion" to EnemyName
-                move 20 to EnemyHealth
-                move 15 to EnemyAttackPoints
-                move 0 to EnemyDefensePoints
-                move "Wooden Cudgel" to EnemyWeapon
-                move "Clothes" to EnemyArmor
-                move 1 to HasWeapon
+                move 1 to EnemyCount
+                move 0 to EnemyIsStunned(1)
+                move 0 to StunTurnsRemaining(1)
+                move 0 to StunResist(1)
+                move "Minion" to EnemyName(1)
+                compute EnemyHealth(1) = 20 * DifficultyMultiplier
+                compute EnemyAttackPoints(1) = 15 * DifficultyMultiplier
+                move 0 to EnemyDefensePoints(1)
+                move "Wooden Cudgel" to EnemyWeapon(1)
+                move "Clothes" to EnemyArmor(1)
+                move 1 to HasWeapon(1)
                
-           accept NumberChoice
+           perform GetInput
+           move ws-script-line to choice
+           if function trim(ws-script-line) is numeric then
+               move function numval(ws-script-line) to NumberChoice
+           else
+               move 0 to NumberChoice
+           end-if
               if NumberChoice=1 then
-                display "You have been spotted"
-
-                 call "Combat" using Player,Enemy,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn
-                 perform GameOver
-                 move 1 to LeftRoomCombat
+                 move function current-date to ws-current-date-data
+                 if UseTestSeed = 1 then
+                     compute InitRandom = function random (TestSeedValue)
+                 else
+                     compute InitRandom = function random (ws-current-millisecond)
+                 end-if
+                 compute RandomNumber = function random ()
+                 if RandomNumber > 0.50 then
+                     display "You sneak past unnoticed"
+                     move "Snuck past the Minion" to ws-audit-message
+                     perform LogAudit
+                     move 1 to LeftRoomCombat
+                     move 1 to StealthSuccess
+                 else
+                     display "You have been spotted"
+
+                     call "Combat" using Player,PlayerInventory,MaxHealth,Enemies,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn,BaseAttack,BaseDefense,UseTestSeed,TestSeedValue
+                     if EnemyHealth(1) <= 0 and Health > 0 then
+                         add 1 to CombatsWon
+                     end-if
+                     perform GameOver
+                     if Health > 0 then
+                         move 1 to LeftRoomCombat
+                     end-if
+                 end-if
               end-if
               if NumberChoice=2 then
                 display "You have attacked the person you did some damage but he is still conscious"
-                compute EnemyHealth = EnemyHealth - AttackPoints
-              
-                 call "Combat" using Player,Enemy,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn
+                compute EnemyHealth(1) = EnemyHealth(1) - AttackPoints
+
+                 call "Combat" using Player,PlayerInventory,MaxHealth,Enemies,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn,BaseAttack,BaseDefense,UseTestSeed,TestSeedValue
+                 if EnemyHealth(1) <= 0 and Health > 0 then
+                     add 1 to CombatsWon
+                 end-if
                  perform GameOver
-                 move 1 to LeftRoomCombat
-               
+                 if Health > 0 then
+                     move 1 to LeftRoomCombat
+                 end-if
+
               end-if
-              
-              display "He has dropped his weapon: " EnemyWeapon
+
+              if StealthSuccess = 0 and EnemyHealth(1) <= 0 and Health > 0 then
+              display "He has dropped his weapon: " EnemyWeapon(1)
               display "Pick it up? (Y/N)"
-                accept choice
+                perform GetInput
+                move ws-script-line to choice
                 if choice="Y" or "y" then
-                    perform varying Indx from 1 by 1 until Indx>15
-                        if InventoryItem(Indx) = spaces then
-                            move Indx to InventoryItemIndex(Indx)
-                            move  EnemyWeapon to InventoryItem(Indx)
+                    perform FindEmptySlot
+                    if ws-slot-found=1 then
+                            move  EnemyWeapon(1) to InventoryItem(Indx)
                             move "Weapon" to InventoryItemType(Indx)
                             move 0 to InventoryItemDef(Indx)
                             move 5 to InventoryItemAttack(Indx)
                             move 0 to InventoryItemHealPoints(Indx)
-                            exit perform     
-                         end-if
-                         end-perform
-                     display "You have picked up: " EnemyWeapon
+                            move 15 to InventoryItemDurability(Indx)
+                            move 1 to InventoryItemQty(Indx)
+                     display "You have picked up: " EnemyWeapon(1)
+                     move spaces to ws-audit-message
+                     string "Picked up " EnemyWeapon(1) delimited by size into ws-audit-message
+                     perform LogAudit
+                    else
+                     display "Inventory full, cannot pick up " EnemyWeapon(1)
+                    end-if
                 end-if
+              end-if
            end-if
 
            if BalmPicked=0 then
            display LeftIntro5
            display LeftIntro6
-           accept choice
+           perform GetInput
+           move ws-script-line to choice
 
            if choice="Y" or "y" then
-              perform varying Indx from 1 by 1 until Indx>15
-                      if InventoryItem(Indx) = spaces then
-                          move Indx to InventoryItemIndex(Indx)
-                          move  "Medicinal Balms" to InventoryItem(Indx)
-                          move "Healing" to InventoryItemType(Indx)
-                          move 0 to InventoryItemDef(Indx)
-                          move 0 to InventoryItemAttack(Indx)
-                          move 10 to InventoryItemHealPoints(Indx)
-                           display "You have picked up: " InventoryItem(Indx)
+              move "Medicinal Balms" to Item
+              perform FindHealingSlot
+              if ws-slot-found=1 then
+                          if InventoryItem(Indx) = spaces then
+                              move  "Medicinal Balms" to InventoryItem(Indx)
+                              move "Healing" to InventoryItemType(Indx)
+                              move 0 to InventoryItemDef(Indx)
+                              move 0 to InventoryItemAttack(Indx)
+                              move 10 to InventoryItemHealPoints(Indx)
+                              move 1 to InventoryItemQty(Indx)
+                          end-if
+                           display "You have picked up: " InventoryItem(Indx) " (x" InventoryItemQty(Indx) ")"
+                           move spaces to ws-audit-message
+                           string "Picked up " InventoryItem(Indx) delimited by size into ws-audit-message
+                           perform LogAudit
                            display "Pick where to go: "
-                          accept choice
-                          exit perform     
-                     end-if
-                     end-perform 
-                     move 1 to BalmPicked         
+                          perform GetInput
+                          move ws-script-line to choice
+              else
+                           display "Inventory full, cannot pick up Medicinal Balms"
+                           display "Pick where to go: "
+                          perform GetInput
+                          move ws-script-line to choice
+              end-if
+                     move 1 to BalmPicked
               else
                 display "Pick where to go: "
-                accept choice
+                perform GetInput
+                move ws-script-line to choice
               end-if
            else
               display "This room is empty"
               display "Pick where to go: "
-              accept  choice
+              perform GetInput
+              move ws-script-line to choice
            end-if
            if choice="Back" or "back" then
                move "Room1" to CurrentRoom
@@ -321,6 +585,7 @@ perform until choice="Quit" or "quit"
        
        *>Hallway
        if CurrentRoom="Hallway" then
+           move 1 to Visited-Hallway
            display HIntro1
            display HIntro2
            display HIntro3
@@ -328,25 +593,30 @@ perform until choice="Quit" or "quit"
            display HIntro4
            if paintingSearch=0 then
                display HIntro5
-               accept choice
+               perform GetInput
+               move ws-script-line to choice
            end-if
            if choice="Y" or "y" then
            move 1 to paintingSearch
            display "You have found a key behind the painting."
-            perform varying Indx from 1 by 1 until Indx>15
-                    if InventoryItem(Indx) = spaces then
-                       move Indx to InventoryItemIndex(Indx)
+            perform FindEmptySlot
+            if ws-slot-found=1 then
                        move  "Hallway Key" to InventoryItem(Indx)
-                       move "Key" to InventoryItemType(Indx)                      
-                       exit perform     
-                   end-if
-                   end-perform  
+                       move "Key" to InventoryItemType(Indx)
+                       move "Picked up Hallway Key" to ws-audit-message
+                       move 1 to InventoryItemQty(Indx)
+                       perform LogAudit
+            else
+                       display "Inventory full, cannot pick up Hallway Key"
+            end-if
             display "Pick where to go (left,right,front): "
-                accept choice
+                perform GetInput
+                move ws-script-line to choice
                                      
            else
                 display "Pick where to go (left,right,front): "
-                accept choice
+                perform GetInput
+                move ws-script-line to choice
            end-if
           
            
@@ -378,33 +648,39 @@ perform until choice="Quit" or "quit"
 
        *>LeftHallWayRoom
          if CurrentRoom="LeftHallRoom" then
+             move 1 to Visited-LeftHallRoom
               display LHIntro1
               display LHIntro2
               display LHIntro3
               display LHIntro4
-              accept choice
+              perform GetInput
+              move ws-script-line to choice
 
                 if choice="a" or "A" then
                 if LHChestSearched=0 then
                     call 'system' using 'clear'
                     display ""
-                    display "You have found a Rusted Mail" 
-                    display ""             
-                    perform varying Indx from 1 by 1 until Indx>15
-                    if InventoryItem(Indx) = spaces then
-                       move Indx to InventoryItemIndex(Indx)
+                    display "You have found a Rusted Mail"
+                    display ""
+                    perform FindEmptySlot
+                    if ws-slot-found=1 then
                        move  "Rusted Mail" to InventoryItem(Indx)
                        move "Armor" to InventoryItemType(Indx)
-                       move 10 to InventoryItemDef(Indx)                                        
-                       exit perform   
-                   end-if
-                   end-perform
+                       move 10 to InventoryItemDef(Indx)
+                       move 20 to InventoryItemDurability(Indx)
+                       move 1 to InventoryItemQty(Indx)
+                       move "Picked up Rusted Mail" to ws-audit-message
+                       perform LogAudit
+                    else
+                       display "Inventory full, cannot pick up Rusted Mail"
+                    end-if
                    move 1 to LHChestSearched
                   
                    else
                      display "You have already searched the chest"
                      display "Pick where to go (back) or what to do: "
-                     accept choice
+                     perform GetInput
+                     move ws-script-line to choice
                      end-if
                 end-if	
                 if choice = "b" or "B" then
@@ -418,7 +694,8 @@ perform until choice="Quit" or "quit"
                      else
                         display "You have already searched the books"
                         display "Pick where to go (back) or what to do: "
-                        accept choice
+                        perform GetInput
+                        move ws-script-line to choice
                         end-if      
                 end-if
     if choice="back" or "Back" then
@@ -431,6 +708,7 @@ perform until choice="Quit" or "quit"
 
        *>RightHallWayRoom
        if CurrentRoom = "RightHallRoom"
+           move 1 to Visited-RightHallRoom
 
          if Solved=0 then
        display RHIntro1
@@ -441,9 +719,26 @@ perform until choice="Quit" or "quit"
       perform until Solved=1 
 
        display " Write how many times you are going to turn the handle: "
-           accept PuzzleInputT
-       display " Write the direction of the handle: "	
-           accept PuzzleInputDir          
+           perform GetInput
+           if function trim(ws-script-line) = "quit" then
+               move "quit" to choice
+               move PreviousRoom to CurrentRoom
+               exit perform
+           end-if
+           if function trim(ws-script-line) is numeric then
+               move function numval(ws-script-line) to PuzzleInputT
+           else
+               move 0 to PuzzleInputT
+           end-if
+       display " Write the direction of the handle: "
+           perform GetInput
+           move ws-script-line to PuzzleInputDir
+
+       if PuzzleInputDir = "quit" then
+           move "quit" to choice
+           move PreviousRoom to CurrentRoom
+           exit perform
+       end-if
 
        if PuzzleInputT = 2 and PuzzleInputDir = "r" then
        display "You have unlocked the door"
@@ -451,8 +746,45 @@ perform until choice="Quit" or "quit"
       exit perform
        else
          display "You have failed to unlock the door"
+         add 1 to PuzzleFailCount
+         if PuzzleFailCount >= 3 then
+             display "Check your diary for a hint? (Y/N)"
+             perform GetInput
+             move ws-script-line to choice
+             if choice = "quit" then
+                 move PreviousRoom to CurrentRoom
+                 exit perform
+             end-if
+             if (choice="Y" or choice="y") and LHBookSearched=1 then
+                 open input Book1
+                 if ws-book1-status = "00" then
+                     read Book1
+                     if ws-book1-status = "00" then
+                         display Paragraph1
+                     end-if
+                     read Book1
+                     if ws-book1-status = "00" then
+                         display Paragraph2
+                     end-if
+                     read Book1
+                     if ws-book1-status = "00" then
+                         display Paragraph3
+                     end-if
+                 end-if
+                 close Book1
+             else
+                 if choice="Y" or "y" then
+                     display "You haven't found your diary yet"
+                 end-if
+             end-if
+         end-if
             display "Write x/X to exit puzzle or press any key to try again:"
-         accept choice
+         perform GetInput
+         move ws-script-line to choice
+        if choice = "quit" then
+            move PreviousRoom to CurrentRoom
+            exit perform
+        end-if
         if choice="x" or "X" then
         display "You have exited the puzzle"
         move PreviousRoom to CurrentRoom
@@ -469,17 +801,36 @@ perform until choice="Quit" or "quit"
          if RHCombat=0 then
          display RHIntro7
 
-                move "Giant Bat" to EnemyName
-                move 30 to EnemyHealth
-                move 15 to EnemyAttackPoints
-                move 0 to EnemyDefensePoints
-                move "Claws" to EnemyWeapon
-                move "Skin" to EnemyArmor
-                move 0 to HasWeapon
+                move 2 to EnemyCount
+                move 0 to EnemyIsStunned(1)
+                move 0 to StunTurnsRemaining(1)
+                move 0 to StunResist(1)
+                move "Giant Bat" to EnemyName(1)
+                compute EnemyHealth(1) = 30 * DifficultyMultiplier
+                compute EnemyAttackPoints(1) = 15 * DifficultyMultiplier
+                move 0 to EnemyDefensePoints(1)
+                move "Claws" to EnemyWeapon(1)
+                move "Skin" to EnemyArmor(1)
+                move 0 to HasWeapon(1)
+                move 0 to EnemyIsStunned(2)
+                move 0 to StunTurnsRemaining(2)
+                move 0 to StunResist(2)
+                move "Giant Bat" to EnemyName(2)
+                compute EnemyHealth(2) = 30 * DifficultyMultiplier
+                compute EnemyAttackPoints(2) = 15 * DifficultyMultiplier
+                move 0 to EnemyDefensePoints(2)
+                move "Claws" to EnemyWeapon(2)
+                move "Skin" to EnemyArmor(2)
+                move 0 to HasWeapon(2)
                 move 1 to InCombat
-         call "Combat" using Player,Enemy,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn
+         call "Combat" using Player,PlayerInventory,MaxHealth,Enemies,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn,BaseAttack,BaseDefense,UseTestSeed,TestSeedValue
+         if EnemyHealth(1) <= 0 and EnemyHealth(2) <= 0 and Health > 0 then
+             add 1 to CombatsWon
+         end-if
          perform GameOver
-            move 1 to RHCombat
+            if Health > 0 then
+                move 1 to RHCombat
+            end-if
      
         end-if 
 
@@ -487,30 +838,37 @@ perform until choice="Quit" or "quit"
        display RHIntro8   
        display RHIntro9
          
-       accept choice
+       perform GetInput
+       move ws-script-line to choice
          if choice="Y" or "y" then
-                perform varying Indx from 1 by 1 until Indx>15
-                        if InventoryItem(Indx) = spaces then
-                            move Indx to InventoryItemIndex(Indx)
+                perform FindEmptySlot
+                move 1 to RHSearched
+                if ws-slot-found=1 then
                             move  "Mace" to InventoryItem(Indx)
                             move "Weapon" to InventoryItemType(Indx)
                             move 0 to InventoryItemDef(Indx)
                             move 10 to InventoryItemAttack(Indx)
-                            move 0 to InventoryItemHealPoints(Indx)                           
-                            exit perform     
-                         end-if
-                end-perform
-                move 1 to RHSearched
-                display ""   
+                            move 0 to InventoryItemHealPoints(Indx)
+                            move 20 to InventoryItemDurability(Indx)
+                            move 1 to InventoryItemQty(Indx)
+                display ""
                 display "You have picked up: " InventoryItem(Indx)
-                display ""   
+                display ""
+                move spaces to ws-audit-message
+                string "Picked up " InventoryItem(Indx) delimited by size into ws-audit-message
+                perform LogAudit
+                else
+                display "Inventory full, cannot pick up Mace"
+                end-if
                 display "Pick where to go (back): "
-                accept choice
+                perform GetInput
+                move ws-script-line to choice
                 end-if
          else
             display "This room is empty"
             display "Pick where to go (back): "
-            accept choice
+            perform GetInput
+            move ws-script-line to choice
          end-if
 
             
@@ -527,40 +885,77 @@ perform until choice="Quit" or "quit"
 
       *>FrontHallWayRoom
        if CurrentRoom="FrontHallRoom" then
+           move 1 to Visited-FrontHallRoom
            display FHIntro1
            display FHIntro2
            display FHIntro3
 
-                move "Pack of Wolves" to EnemyName
-                move 40 to EnemyHealth
-                move 15 to EnemyAttackPoints
-                move 0 to EnemyDefensePoints
-                move "Claws" to EnemyWeapon
-                move "Skin" to EnemyArmor
-                move 0 to HasWeapon
-                move 1 to StunResist
+                move 3 to EnemyCount
+                move 0 to EnemyIsStunned(1)
+                move 0 to StunTurnsRemaining(1)
+                move "Pack of Wolves" to EnemyName(1)
+                compute EnemyHealth(1) = 40 * DifficultyMultiplier
+                compute EnemyAttackPoints(1) = 15 * DifficultyMultiplier
+                move 0 to EnemyDefensePoints(1)
+                move "Claws" to EnemyWeapon(1)
+                move "Skin" to EnemyArmor(1)
+                move 0 to HasWeapon(1)
+                move 1 to StunResist(1)
+                move 0 to EnemyIsStunned(2)
+                move 0 to StunTurnsRemaining(2)
+                move "Pack of Wolves" to EnemyName(2)
+                compute EnemyHealth(2) = 40 * DifficultyMultiplier
+                compute EnemyAttackPoints(2) = 15 * DifficultyMultiplier
+                move 0 to EnemyDefensePoints(2)
+                move "Claws" to EnemyWeapon(2)
+                move "Skin" to EnemyArmor(2)
+                move 0 to HasWeapon(2)
+                move 1 to StunResist(2)
+                move 0 to EnemyIsStunned(3)
+                move 0 to StunTurnsRemaining(3)
+                move "Pack of Wolves" to EnemyName(3)
+                compute EnemyHealth(3) = 40 * DifficultyMultiplier
+                compute EnemyAttackPoints(3) = 15 * DifficultyMultiplier
+                move 0 to EnemyDefensePoints(3)
+                move "Claws" to EnemyWeapon(3)
+                move "Skin" to EnemyArmor(3)
+                move 0 to HasWeapon(3)
+                move 1 to StunResist(3)
                compute Health = Health - 10
                display "You have lost 15 health"
                move 1 to InCombat
-            call "Combat" using Player,Enemy,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn
-           display "You move to the next level"
-           display "Thank you for playing"
-           stop run   
-           accept choice
-           if choice="back" or "Back" then
-               move "Hallway" to CurrentRoom
-               move "FrontHallRoom" to PreviousRoom
-           end-if
+            call "Combat" using Player,PlayerInventory,MaxHealth,Enemies,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn,BaseAttack,BaseDefense,UseTestSeed,TestSeedValue
+            if EnemyHealth(1) <= 0 and EnemyHealth(2) <= 0 and EnemyHealth(3) <= 0 and Health > 0 then
+                add 1 to CombatsWon
+                display "You move to the next level"
+                call "Area2" using Player,PlayerInventory,MaxHealth,BaseAttack,BaseDefense,DifficultyMultiplier,UseTestSeed,TestSeedValue,CombatsWon
+                if Health > 0 then
+                    perform WriteSummary
+                    perform UpdateLeaderboard
+                    perform ClearFile
+                    stop run
+                else
+                    perform GameOver
+                end-if
+            else
+                perform GameOver
+            end-if
        end-if
 
 
        *>Inventory
        if choice = "I" OR  "i" then
-       
+
           perform CheckInventory
-           
+          display "Type Drop to remove an item, or anything else to continue: "
            move 0 to Indx
-           accept choice
+           perform GetInput
+           move ws-script-line to choice
+           if choice="Drop" or "drop" then
+               perform DropItem
+               perform GetInput
+               move ws-script-line to choice
+           end-if
        end-if
 
        *>Equip Item
@@ -573,8 +968,17 @@ perform until choice="Quit" or "quit"
            perform Stats
        end-if
 
+       *>Save the current run
+       if choice="Save" or "save" then
+           perform SaveGame
+           perform GetInput
+           move ws-script-line to choice
+       end-if
+
 end-perform
 
+perform WriteSummary
+perform UpdateLeaderboard
 perform ClearFile
 
 stop run.
@@ -586,39 +990,112 @@ CheckInventory section.
  display "Inventory:"
            perform varying Indx from 1 by 1 until Indx>15
                if InventoryItem(Indx) not = spaces then
-                   display InventoryItemIndex(Indx)") " InventoryItem(Indx) "Type: " InventoryItemType(Indx) 
-                   " Def: " InventoryItemDef(Indx) " Atk: " InventoryItemAttack(Indx)    
+                   display InventoryItemIndex(Indx)") " InventoryItem(Indx) "Type: " InventoryItemType(Indx)
+                   " Def: " InventoryItemDef(Indx) " Atk: " InventoryItemAttack(Indx)
+                   " Qty: " InventoryItemQty(Indx)
 
                end-if
            end-perform
 
+           perform ValidateInventory
+
+           exit section.
+
+ValidateInventory section.
+
+           move 0 to ws-inv-mismatches
+           perform varying Indx from 1 by 1 until Indx>15
+               if InventoryItem(Indx) not = spaces then
+                   if InventoryItemIndex(Indx) not = Indx then
+                       display "Inventory inconsistency at slot " Indx ": index field is " InventoryItemIndex(Indx)
+                       add 1 to ws-inv-mismatches
+                   end-if
+               else
+                   if InventoryItemIndex(Indx) not = 0 then
+                       display "Inventory inconsistency at slot " Indx ": empty slot has stale index " InventoryItemIndex(Indx)
+                       add 1 to ws-inv-mismatches
+                   end-if
+               end-if
+           end-perform
+           if ws-inv-mismatches not = 0 then
+               display "Inventory consistency check found " ws-inv-mismatches " issue(s)"
+           end-if
+           move 0 to Indx
            exit section.
 
 Equip section.
 
               perform CheckInventory
-              display "Choose an item to equip"
-              accept EquipChoice
+              display "Choose an item to equip (0 to drop an item instead)"
+              perform GetInput
+              move ws-script-line to choice
+              if function trim(ws-script-line) is numeric then
+                  move function numval(ws-script-line) to EquipChoice
+              else
+                  move 0 to EquipChoice
+              end-if
+              if EquipChoice = 0 then
+                  perform DropItem
+                  exit section
+              end-if
               perform varying Indx from 1 by 1 until Indx>15
                 if InventoryItemIndex(Indx) = EquipChoice then
                     if InventoryItemType(Indx) = "Weapon" then
-                        move InventoryItem(Indx) to Weapon
-                        compute AttackPoints = BaseAttack + InventoryItemAttack(Indx)
-                        display "You have equipped " InventoryItem(Indx)
+                        compute ws-new-attack = BaseAttack + InventoryItemAttack(Indx)
+                        display "Current: Attack " AttackPoints " Defense " DefensePoints
+                        display "After equipping " InventoryItem(Indx) ": Attack " ws-new-attack " Defense " DefensePoints
+                        display "Equip it? (Y/N)"
+                        perform GetInput
+                        move ws-script-line to choice
+                        if choice="Y" or "y" then
+                            move InventoryItem(Indx) to Weapon
+                            move ws-new-attack to AttackPoints
+                            move InventoryItemDurability(Indx) to WeaponDurability
+                            display "You have equipped " InventoryItem(Indx)
+                            move spaces to ws-audit-message
+                            string "Equipped " InventoryItem(Indx) delimited by size into ws-audit-message
+                            perform LogAudit
+                        else
+                            display "Equip cancelled"
+                        end-if
                         exit perform
                     end-if
                     if InventoryItemType(Indx) = "Armor" then
-                        move InventoryItem(Indx) to Armor
-                        compute DefensePoints = BaseDefense + InventoryItemDef(Indx)
-                        display "You have equipped " InventoryItem(Indx)
+                        compute ws-new-defense = BaseDefense + InventoryItemDef(Indx)
+                        display "Current: Attack " AttackPoints " Defense " DefensePoints
+                        display "After equipping " InventoryItem(Indx) ": Attack " AttackPoints " Defense " ws-new-defense
+                        display "Equip it? (Y/N)"
+                        perform GetInput
+                        move ws-script-line to choice
+                        if choice="Y" or "y" then
+                            move InventoryItem(Indx) to Armor
+                            move ws-new-defense to DefensePoints
+                            move InventoryItemDurability(Indx) to ArmorDurability
+                            display "You have equipped " InventoryItem(Indx)
+                            move spaces to ws-audit-message
+                            string "Equipped " InventoryItem(Indx) delimited by size into ws-audit-message
+                            perform LogAudit
+                        else
+                            display "Equip cancelled"
+                        end-if
                         exit perform
                     end-if
-                    if InventoryItemType(Indx) = "Healing" then  
-                        add 10 to Health
+                    if InventoryItemType(Indx) = "Healing" then
+                        add InventoryItemHealPoints(Indx) to Health
                         if Health > MaxHealth then
                             move MaxHealth to Health
                         end-if
                         display "You have healed yourself"
+                        subtract 1 from InventoryItemQty(Indx)
+                        if InventoryItemQty(Indx) <= 0 then
+                            move spaces to InventoryItem(Indx)
+                            move spaces to InventoryItemType(Indx)
+                            move 0 to InventoryItemDef(Indx)
+                            move 0 to InventoryItemAttack(Indx)
+                            move 0 to InventoryItemHealPoints(Indx)
+                            move 0 to InventoryItemQty(Indx)
+                            move 0 to InventoryItemIndex(Indx)
+                        end-if
                         exit perform
                     end-if
                     if InventoryItemType(Indx) not = "Weapon" or "Armor" then
@@ -631,6 +1108,123 @@ Equip section.
               move 0 to Indx
               exit section.
 
+LogAudit section.
+
+           move function current-date to ws-current-date-data
+           open extend AuditFile
+           if ws-audit-status not = "00" then
+               close AuditFile
+               open output AuditFile
+           end-if
+           move spaces to AuditRec
+           string ws-current-year "-" ws-current-month "-" ws-current-day " "
+                  ws-current-hours ":" ws-current-minute ":" ws-current-second
+                  " " ws-audit-message delimited by size into AuditRec
+           write AuditRec
+           if ws-audit-status not = "00" then
+               display "Warning: failed to write Audit.txt entry (status " ws-audit-status ")"
+           end-if
+           close AuditFile
+           exit section.
+
+DropItem section.
+
+           display "Choose an item index to drop"
+           perform GetInput
+           move ws-script-line to choice
+           if function trim(ws-script-line) is numeric then
+               move function numval(ws-script-line) to EquipChoice
+           else
+               move 0 to EquipChoice
+           end-if
+           perform varying Indx from 1 by 1 until Indx>15
+               if InventoryItemIndex(Indx) = EquipChoice and InventoryItem(Indx) not = spaces then
+                   move spaces to InventoryItem(Indx)
+                   move spaces to InventoryItemType(Indx)
+                   move 0 to InventoryItemDef(Indx)
+                   move 0 to InventoryItemAttack(Indx)
+                   move 0 to InventoryItemHealPoints(Indx)
+                   move 0 to InventoryItemQty(Indx)
+                   move 0 to InventoryItemIndex(Indx)
+                   display "Item dropped."
+                   exit perform
+               end-if
+           end-perform
+           move 0 to Indx
+           exit section.
+
+BlacksmithBuy section.
+
+           move AName to InventoryItem(Indx)
+           if AName = "Hammer" then
+               move "Weapon" to InventoryItemType(Indx)
+               move 0 to InventoryItemDef(Indx)
+               move 5 to InventoryItemAttack(Indx)
+               move 0 to InventoryItemHealPoints(Indx)
+               move 10 to InventoryItemDurability(Indx)
+               move 1 to InventoryItemQty(Indx)
+           end-if
+           if AName = "Saw" then
+               move "Weapon" to InventoryItemType(Indx)
+               move 0 to InventoryItemDef(Indx)
+               move 3 to InventoryItemAttack(Indx)
+               move 0 to InventoryItemHealPoints(Indx)
+               move 10 to InventoryItemDurability(Indx)
+               move 1 to InventoryItemQty(Indx)
+           end-if
+           if AName = "Iron Sword" then
+               move "Weapon" to InventoryItemType(Indx)
+               move 0 to InventoryItemDef(Indx)
+               move 12 to InventoryItemAttack(Indx)
+               move 0 to InventoryItemHealPoints(Indx)
+               move 25 to InventoryItemDurability(Indx)
+               move 1 to InventoryItemQty(Indx)
+           end-if
+           if AName = "Steel Shield" then
+               move "Armor" to InventoryItemType(Indx)
+               move 8 to InventoryItemDef(Indx)
+               move 0 to InventoryItemAttack(Indx)
+               move 0 to InventoryItemHealPoints(Indx)
+               move 20 to InventoryItemDurability(Indx)
+               move 1 to InventoryItemQty(Indx)
+           end-if
+           if AName = "Leather Armor" then
+               move "Armor" to InventoryItemType(Indx)
+               move 5 to InventoryItemDef(Indx)
+               move 0 to InventoryItemAttack(Indx)
+               move 0 to InventoryItemHealPoints(Indx)
+               move 15 to InventoryItemDurability(Indx)
+               move 1 to InventoryItemQty(Indx)
+           end-if
+           exit section.
+
+FindEmptySlot section.
+
+           move 0 to ws-slot-found
+           perform varying Indx from 1 by 1 until Indx>15
+               if InventoryItem(Indx) = spaces then
+                   move Indx to InventoryItemIndex(Indx)
+                   move 1 to ws-slot-found
+                   exit perform
+               end-if
+           end-perform
+           exit section.
+
+FindHealingSlot section.
+
+           move 0 to ws-slot-found
+           perform varying Indx from 1 by 1 until Indx>15
+               if InventoryItem(Indx) = Item and InventoryItemType(Indx) = "Healing" then
+                   add 1 to InventoryItemQty(Indx)
+                   move 1 to ws-slot-found
+                   exit perform
+               end-if
+           end-perform
+           if ws-slot-found = 0 then
+               perform FindEmptySlot
+           end-if
+           exit section.
+
 Inventorylength section.
 
            perform varying Indx from 1 by 1 until Indx>15
@@ -649,6 +1243,7 @@ Stats section.
  display "Defense: " DefensePoints
  display "Weapon: " Weapon
  display "Armor: " Armor
+ display "Gold: " Gold
  exit section.
 
 
@@ -668,20 +1263,266 @@ close Book1.
 ClearFile section.
 
          open output Book1.
-            move spaces to Paragraph1
-              write Paragraph1
-            move spaces to Paragraph2          
-              write Paragraph2
-                
-          end-write.
 
 close Book1.
 
 GameOver section.
-    if Health <= 0 then       
-   move "Quit" to choice          
-        
+    if Health <= 0 then
+       display "You have fallen unconscious. You wake up back at " SafeRoom
+       move SafeRoom to CurrentRoom
+       move SafeHealth to Health
+       if Health <= 0 then
+           move MaxHealth to Health
+       end-if
+       move spaces to choice
     end-if
-  exit section.   
+  exit section.
+
+WriteSummary section.
+
+           open output SummaryFile
+
+           move "=== Run Summary ===" to SummaryRec
+           write SummaryRec
+
+           move spaces to ws-summary-line
+           string "Final Gold: " Gold delimited by size into ws-summary-line
+           move ws-summary-line to SummaryRec
+           write SummaryRec
+
+           move spaces to ws-summary-line
+           string "Combats Won: " CombatsWon delimited by size into ws-summary-line
+           move ws-summary-line to SummaryRec
+           write SummaryRec
+
+           move "Rooms Visited:" to SummaryRec
+           write SummaryRec
+           if Visited-Room1 = 1 then
+               move "  Room1" to SummaryRec
+               write SummaryRec
+           end-if
+           if Visited-Hallway = 1 then
+               move "  Hallway" to SummaryRec
+               write SummaryRec
+           end-if
+           if Visited-LeftRoom = 1 then
+               move "  LeftRoom" to SummaryRec
+               write SummaryRec
+           end-if
+           if Visited-LeftHallRoom = 1 then
+               move "  LeftHallRoom" to SummaryRec
+               write SummaryRec
+           end-if
+           if Visited-RightHallRoom = 1 then
+               move "  RightHallRoom" to SummaryRec
+               write SummaryRec
+           end-if
+           if Visited-FrontHallRoom = 1 then
+               move "  FrontHallRoom" to SummaryRec
+               write SummaryRec
+           end-if
+           if Visited-Blacksmith = 1 then
+               move "  Blacksmith" to SummaryRec
+               write SummaryRec
+           end-if
+
+           move "Final Inventory:" to SummaryRec
+           write SummaryRec
+           perform varying Indx from 1 by 1 until Indx>15
+               if InventoryItem(Indx) not = spaces then
+                   move spaces to ws-summary-line
+                   string "  " InventoryItem(Indx) " (" InventoryItemType(Indx)
+                          ") Qty: " InventoryItemQty(Indx) delimited by size
+                          into ws-summary-line
+                   move ws-summary-line to SummaryRec
+                   write SummaryRec
+               end-if
+           end-perform
+
+           close SummaryFile
+           move 0 to Indx
+           exit section.
+
+ShowLeaderboard section.
+
+           move 0 to ws-leaderboard-count
+           open input LeaderboardFile
+           if ws-leaderboard-status = "00" then
+               display "=== Leaderboard (past runs) ==="
+               perform until ws-leaderboard-status not = "00"
+                   read LeaderboardFile into ws-leaderboard-line
+                   at end
+                       move "10" to ws-leaderboard-status
+                   not at end
+                       display ws-leaderboard-line
+                       add 1 to ws-leaderboard-count
+                   end-read
+               end-perform
+               close LeaderboardFile
+               if ws-leaderboard-count = 0 then
+                   display "No past runs recorded yet"
+               end-if
+           end-if
+           exit section.
+
+UpdateLeaderboard section.
+
+           move function current-date to ws-current-date-data
+           compute ws-elapsed-secs = (ws-current-hours * 3600
+                                    + ws-current-minute * 60
+                                    + ws-current-second)
+                                    - ws-session-start-secs
+           if ws-elapsed-secs < 0 then
+               add 86400 to ws-elapsed-secs
+           end-if
+           divide ws-elapsed-secs by 3600 giving ws-elapsed-hh
+                  remainder ws-elapsed-secs
+           divide ws-elapsed-secs by 60 giving ws-elapsed-mm
+                  remainder ws-elapsed-ss
+           move 0 to ListLength
+           perform Inventorylength
+           open extend LeaderboardFile
+           if ws-leaderboard-status not = "00" then
+               close LeaderboardFile
+               open output LeaderboardFile
+           end-if
+           move spaces to LeaderboardRec
+           string ws-current-year "-" ws-current-month "-" ws-current-day " "
+                  ws-current-hours ":" ws-current-minute ":" ws-current-second
+                  " Gold: " Gold " Combats Won: " CombatsWon
+                  " Elapsed: " ws-elapsed-hh ":" ws-elapsed-mm ":" ws-elapsed-ss
+                  " Items: " ListLength
+                  delimited by size into LeaderboardRec
+           write LeaderboardRec
+           close LeaderboardFile
+           exit section.
+
+SaveGame section.
+
+       open output SaveFile
+
+       move CurrentRoom to SP-CurrentRoom
+       move PreviousRoom to SP-PreviousRoom
+       move Health to SP-Health
+       move AttackPoints to SP-AttackPoints
+       move DefensePoints to SP-DefensePoints
+       move Weapon to SP-Weapon
+       move Armor to SP-Armor
+       move Gold to SP-Gold
+       move WeaponDurability to SP-WeaponDurability
+       move ArmorDurability to SP-ArmorDurability
+       move DifficultyChoice to SP-DifficultyChoice
+       move DifficultyMultiplier to SP-DifficultyMultiplier
+       write SavePlayerRec
+
+       perform varying Indx from 1 by 1 until Indx>15
+           move InventoryItemIndex(Indx) to SI-Index
+           move InventoryItem(Indx) to SI-Item
+           move InventoryItemType(Indx) to SI-Type
+           move InventoryItemDef(Indx) to SI-Def
+           move InventoryItemAttack(Indx) to SI-Attack
+           move InventoryItemHealPoints(Indx) to SI-Heal
+           move InventoryItemQty(Indx) to SI-Qty
+           move InventoryItemDurability(Indx) to SI-Durability
+           write SaveInvRec
+       end-perform
+
+       close SaveFile
+       move 0 to Indx
+       display "Game saved."
+       exit section.
+
+GetInput section.
+
+       call "GetInput" using ws-script-line
+       exit section.
+
+LoadRoomText section.
+
+       open input RoomTextFile
+       if ws-roomtext-status = "00" then
+           read RoomTextFile into Intro1
+           read RoomTextFile into Intro2
+           read RoomTextFile into Intro3
+           read RoomTextFile into Intro4
+           read RoomTextFile into LeftIntro1
+           read RoomTextFile into LeftIntro2
+           read RoomTextFile into LeftIntro3
+           read RoomTextFile into LeftIntro4
+           read RoomTextFile into LeftRes1
+           read RoomTextFile into LeftRes2
+           read RoomTextFile into LeftIntro5
+           read RoomTextFile into LeftIntro6
+           read RoomTextFile into HIntro1
+           read RoomTextFile into HIntro2
+           read RoomTextFile into HIntro3
+           read RoomTextFile into HInrot3_5
+           read RoomTextFile into HIntro4
+           read RoomTextFile into HIntro5
+           read RoomTextFile into LHIntro1
+           read RoomTextFile into LHIntro2
+           read RoomTextFile into LHIntro3
+           read RoomTextFile into LHIntro4
+           read RoomTextFile into RHIntro1
+           read RoomTextFile into RHIntro2
+           read RoomTextFile into RHIntro3
+           read RoomTextFile into RHIntro4
+           read RoomTextFile into RHIntro5
+           read RoomTextFile into RHIntro6
+           read RoomTextFile into RHIntro7
+           read RoomTextFile into RHIntro8
+           read RoomTextFile into RHIntro9
+           read RoomTextFile into FHIntro1
+           read RoomTextFile into FHIntro2
+           read RoomTextFile into FHIntro3
+           close RoomTextFile
+       else
+           display "RoomText.txt not found, using built-in room text"
+       end-if
+       exit section.
+
+LoadGame section.
+
+       move 0 to ws-has-save
+       open input SaveFile
+       if ws-save-status = "00" then
+           read SaveFile
+           if ws-save-status = "00" then
+               move SP-CurrentRoom to CurrentRoom
+               move SP-PreviousRoom to PreviousRoom
+               move SP-Health to Health
+               move SP-AttackPoints to AttackPoints
+               move SP-DefensePoints to DefensePoints
+               move SP-Weapon to Weapon
+               move SP-Armor to Armor
+               move SP-Gold to Gold
+               move SP-WeaponDurability to WeaponDurability
+               move SP-ArmorDurability to ArmorDurability
+               move SP-DifficultyChoice to DifficultyChoice
+               move SP-DifficultyMultiplier to DifficultyMultiplier
+               move 1 to ws-has-save
+           end-if
+           perform varying Indx from 1 by 1 until Indx>15 or ws-save-status not = "00"
+               read SaveFile
+               if ws-save-status = "00" then
+                   move SI-Index to InventoryItemIndex(Indx)
+                   move SI-Item to InventoryItem(Indx)
+                   move SI-Type to InventoryItemType(Indx)
+                   move SI-Def to InventoryItemDef(Indx)
+                   move SI-Attack to InventoryItemAttack(Indx)
+                   move SI-Heal to InventoryItemHealPoints(Indx)
+                   move SI-Qty to InventoryItemQty(Indx)
+                   move SI-Durability to InventoryItemDurability(Indx)
+               end-if
+           end-perform
+           close SaveFile
+           if ws-has-save = 1 then
+               display "Saved game loaded. Resuming at " CurrentRoom
+           end-if
+       else
+           close SaveFile
+       end-if
+       move 0 to Indx
+       exit section.
 
 
