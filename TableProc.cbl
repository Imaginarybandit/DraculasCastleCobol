@@ -4,21 +4,47 @@ program-id. TableProc.
 environment division.
 configuration section.
 data division.
+    working-storage section.
+       01 ws-script-line pic x(99) value spaces.
+
     linkage section.
 
        01 InventoryTable.
-           
+
            02 ItemName occurs 10 times pic x(20) value spaces.
-          
+           02 ItemPrice occurs 10 times pic 9(5) value 0.
+
       01 Indx pic 9(2) value 1.
-      01 AName pic x(3).
-procedure division using InventoryTable,Indx,AName.
+      01 AName pic x(20).
+      01 Gold pic 9(5).
+      01 APrice pic 9(5).
+procedure division using InventoryTable,Indx,AName,Gold,APrice.
 
-          perform varying Indx from 1 by 1 until Indx>2
+           display "Items for sale (you have " Gold " Gold):"
+          perform varying Indx from 1 by 1 until Indx>10
                if ItemName(Indx) not = spaces then
-                   display ItemName(Indx)
+                   display Indx ") " ItemName(Indx) " - " ItemPrice(Indx) " Gold"
                end-if
            end-perform
-           display AName
-   
+           display "Choose an item number to buy (0 to leave): "
+           call "GetInput" using ws-script-line
+           if function trim(ws-script-line) is numeric then
+               move function numval(ws-script-line) to Indx
+           else
+               move 0 to Indx
+           end-if
+           move 0 to APrice
+           if Indx > 0 and Indx <= 10 and ItemName(Indx) not = spaces then
+               if Gold >= ItemPrice(Indx) then
+                   move ItemPrice(Indx) to APrice
+                   subtract ItemPrice(Indx) from Gold
+                   move ItemName(Indx) to AName
+               else
+                   display "You do not have enough Gold for that."
+                   move spaces to AName
+               end-if
+           else
+               move spaces to AName
+           end-if
+
     exit program.
\ No newline at end of file
