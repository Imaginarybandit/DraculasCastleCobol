@@ -13,10 +13,13 @@ data division.
            03 InventoryItem pic x(25) .   
            03 InventoryItemType pic x(25). 
            03 InventoryItemDef pic s9(3) value 0.
-           03 InventoryItemAttack pic s9(3) value 0.  
-       
+           03 InventoryItemAttack pic s9(3) value 0.
+           03 InventoryItemHealPoints pic s9(3) value 0.
+           03 InventoryItemDurability pic 9(3) value 0.
+           03 InventoryItemQty pic 9(2) value 0.
+
        01 Indx pic 99.
-       01 IsLocked pic 99.
+       01 IsLocked pic 9(1).
 
        01 Item pic x(99) value spaces.
 
