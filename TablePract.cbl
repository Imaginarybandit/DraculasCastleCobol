@@ -1,6 +1,6 @@
        >>SOURCE FORMAT FREE
 identification division.
-program-id. InventorySearch.
+program-id. TablePract.
 environment division.
 configuration section.
 special-names.
@@ -10,27 +10,29 @@ working-storage section.
 
 *> Create a table
 01 InventoryTable.
-      
+
        02 ItemName occurs 10 times pic x(20) value spaces.
-      
+       02 ItemPrice occurs 10 times pic 9(5) value 0.
+
 01 Choice pic x(99).
 
 01 Indx pic 9(2) value 1.
+01 AName pic x(20).
+01 Gold pic 9(5) value 100.
 procedure division.
 
 *> Populate the table
 
 move "Hammer" to ItemName(1)
-
-
+move 5 to ItemPrice(1)
 
 move "Saw" to ItemName(2)
+move 5 to ItemPrice(2)
 
-
-perform until Choice="Quit" or "quit" 
+perform until Choice="Quit" or "quit"
 
 
-call 'TableProc' using InventoryTable,Indx,"KEY"
+call 'TableProc' using InventoryTable,Indx,AName,Gold
 accept Choice
 display Choice
 
