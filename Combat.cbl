@@ -6,8 +6,30 @@ date-written. Noviembre 15 2023
 environment division.
 configuration section.
 special-names.
+input-output section.
+file-control.
+       select CombatLogFile assign to "CombatLog.txt"
+       organization is line sequential
+       access is sequential
+       file status is ws-combatlog-status.
 data division.
 file section.
+fd CombatLogFile.
+
+ 01 CombatLogRec pic x(199).
+
+working-storage section.
+01 ws-combat-log-line pic x(150) value spaces.
+01 ws-combatlog-status pic xx value spaces.
+01 ws-enemy-name-trim pic x(20) value spaces.
+01 EnemyIdx pic 9(1) value 1.
+01 EnemyTurnIdx pic 9(1) value 1.
+01 EnemiesAlive pic 9(1) value 0.
+01 TotalEnemyDamage pic s9(4) value 0.
+01 Indx pic 9(2) value 0.
+01 ws-heal-slot-found pic 9(1) value 0.
+01 ws-script-line pic x(99) value spaces.
+
        linkage section.
        01 Player.
            02 CurrentRoom pic x(99) .
@@ -17,23 +39,42 @@ file section.
            02 DefensePoints pic 9(3).
            02 Weapon pic x(99).
            02 Armor pic x(99).
+           02 Gold pic 9(5).
+           02 WeaponDurability pic 9(3).
+           02 ArmorDurability pic 9(3).
+
+       01 PlayerInventory.
+           02 Inventory occurs 15 times.
+               03 InventoryItemIndex pic 9(2).
+               03 InventoryItem pic x(25).
+               03 InventoryItemType pic x(25).
+               03 InventoryItemDef pic s9(3).
+               03 InventoryItemAttack pic s9(3).
+               03 InventoryItemHealPoints pic s9(3).
+               03 InventoryItemDurability pic 9(3).
+               03 InventoryItemQty pic 9(2).
+
+       01 MaxHealth pic 9(3).
+
+       01 Enemies.
+           02 EnemyCount pic 9(1) value 1.
+           02 EnemySlot occurs 5 times.
+               03 EnemyName pic x(99).
+               03 EnemyHealth pic s9(3).
+               03 EnemyAttackPoints pic 9(3).
+               03 EnemyDefensePoints pic 9(3).
+               03 EnemyWeapon pic x(99).
+               03 EnemyArmor pic x(99).
+               03 EnemyIsStunned pic 9(1) value 0.
+               03 HasWeapon pic 9(1).
+               03 StunResist pic 9(1).
+               03 StunTurnsRemaining pic 9(1) value 0.
 
-       01 Enemy.
-           02 EnemyName pic x(99).
-           02 EnemyHealth pic s9(3).
-           02 EnemyAttackPoints pic 9(3).
-           02 EnemyDefensePoints pic 9(3).
-           02 EnemyWeapon pic x(99).
-           02 EnemyArmor pic x(99).
-           02 EnemyIsStunned pic 9(1) value 0. 
-           02 HasWeapon pic 9(1). 
-           02 StunResist pic 9(1).  
-         
        01 InitRandom pic s9v9(10).
        01 RandomNumber pic s9v9(10).
 
        01 ws-current-date-data.
-           02 ws-current-date.          
+           02 ws-current-date.
                03 ws-current-year pic 9(2).
                03 ws-current-month pic 9(2).
                03 ws-current-day pic 9(2).
@@ -55,119 +96,306 @@ file section.
 
        01 InCombat pic 9(1).
 
-       01 YourTurn pic 9(1) value 1.  
-      
-     
-procedure division using Player,Enemy,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn.
+       01 YourTurn pic 9(1) value 1.
+
+       01 BaseAttack pic 9(3).
+       01 BaseDefense pic 9(3).
+
+       01 UseTestSeed pic 9(1).
+       01 TestSeedValue pic 9(9).
+
+procedure division using Player,PlayerInventory,MaxHealth,Enemies,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn,BaseAttack,BaseDefense,UseTestSeed,TestSeedValue.
+
 
 
-    
        move function current-date to ws-current-date-data
-       compute InitRandom = function random (ws-current-millisecond)
+       if UseTestSeed = 1 then
+           compute InitRandom = function random (TestSeedValue)
+       else
+           compute InitRandom = function random (ws-current-millisecond)
+       end-if
 
-        display "You have entered combat against " EnemyName
-   
-       perform until InCombat equals 0
-       
-      if YourTurn equals 1
+       move 1 to EnemyIdx
+       display "You have entered combat against " EnemyName(1)
+       if EnemyCount > 1 then
+           display "and " EnemyCount " enemies in total"
+       end-if
+       move function trim(EnemyName(1)) to ws-enemy-name-trim
+       move spaces to ws-combat-log-line
+       string "Combat started against " ws-enemy-name-trim
+              " (" EnemyCount " enemies)" delimited by size
+              into ws-combat-log-line
+       perform LogCombatRound
+
+       perform until InCombat = 0
+
+      if YourTurn = 1
 
        if Health <= 0
            display "You have died"
+           move "You have died" to ws-combat-log-line
+           perform LogCombatRound
+           move 0 to InCombat
+           exit perform
+       end-if
+
+       perform FindCurrentEnemy
+       if EnemiesAlive = 0
+           display "You have won"
+           add 10 to Gold
+           display "You have gained 10 Gold, total Gold is " Gold
+           move spaces to ws-combat-log-line
+           string "You have won and gained 10 Gold, total Gold is "
+                  Gold delimited by size into ws-combat-log-line
+           perform LogCombatRound
            move 0 to InCombat
-           stop run
-           exit perform 
+           exit perform
        end-if
+
        display "Your Health is " Health
+       display "You are facing " EnemyName(EnemyIdx) ", Health: " EnemyHealth(EnemyIdx)
           display "Pick a body part to attack"
             display "1. Head"
             display "2. Torso"
             display "3. Arms"
             display "4. Legs"
+            display "5. Use a healing item"
 
-            accept BodyPick
+            call "GetInput" using ws-script-line
+            if function trim(ws-script-line) is numeric then
+                move function numval(ws-script-line) to BodyPick
+            else
+                move 0 to BodyPick
+            end-if
 
-            if BodyPick equals 1
+            if BodyPick = 5
+                move 0 to ws-heal-slot-found
+                perform varying Indx from 1 by 1 until Indx>15
+                    if InventoryItemType(Indx) = "Healing" and InventoryItemQty(Indx) > 0 then
+                        add InventoryItemHealPoints(Indx) to Health
+                        if Health > MaxHealth then
+                            move MaxHealth to Health
+                        end-if
+                        subtract 1 from InventoryItemQty(Indx)
+                        display "You have used " InventoryItem(Indx) " and healed, Health is now " Health
+                        move spaces to ws-combat-log-line
+                        string "Used " InventoryItem(Indx) " mid-combat, Health is now "
+                               Health delimited by size into ws-combat-log-line
+                        perform LogCombatRound
+                        if InventoryItemQty(Indx) <= 0 then
+                            move spaces to InventoryItem(Indx)
+                            move spaces to InventoryItemType(Indx)
+                            move 0 to InventoryItemDef(Indx)
+                            move 0 to InventoryItemAttack(Indx)
+                            move 0 to InventoryItemHealPoints(Indx)
+                            move 0 to InventoryItemQty(Indx)
+                            move 0 to InventoryItemIndex(Indx)
+                        end-if
+                        move 1 to ws-heal-slot-found
+                        exit perform
+                    end-if
+                end-perform
+                if ws-heal-slot-found = 0 then
+                    display "You have no healing items to use"
+                end-if
+                move 0 to YourTurn
+            end-if
+
+            if BodyPick = 1
                display "You have attacked the head"
               compute RandomNumber = function random ()
            if RandomNumber > 0.50
             display "Critical Hit!"
-            compute EnemyHealth = EnemyHealth - (AttackPoints * 2)
-            display "Enemy's Health is " EnemyHealth
+            compute EnemyHealth(EnemyIdx) = EnemyHealth(EnemyIdx) - (AttackPoints * 2)
+            display "Enemy's Health is " EnemyHealth(EnemyIdx)
+            move spaces to ws-combat-log-line
+            string "Critical hit to the head, Enemy's Health is " EnemyHealth(EnemyIdx)
+                   delimited by size into ws-combat-log-line
+            perform LogCombatRound
             move 0 to YourTurn
            else
             display "You have missed"
+            move "You attacked the head and missed" to ws-combat-log-line
+            perform LogCombatRound
             move 0 to YourTurn
            end-if
            end-if
-       
-         if BodyPick equals 2
+
+         if BodyPick = 2
                 display "You have attacked the torso"
-                compute EnemyHealth = EnemyHealth - AttackPoints 
-                display "Enemy's Health is " EnemyHealth
+                compute EnemyHealth(EnemyIdx) = EnemyHealth(EnemyIdx) - AttackPoints
+                display "Enemy's Health is " EnemyHealth(EnemyIdx)
+                move spaces to ws-combat-log-line
+                string "Attacked the torso, Enemy's Health is " EnemyHealth(EnemyIdx)
+                       delimited by size into ws-combat-log-line
+                perform LogCombatRound
                 move 0 to YourTurn
          end-if
-       
-         if BodyPick equals 3
+
+         if BodyPick = 3
 
                 display "You have attacked the arms"
                 compute RandomNumber = function random ()
-               if RandomNumber > 0.35 and HasWeapon equals 1
+               if RandomNumber > 0.35 and HasWeapon(EnemyIdx) = 1
                display "Enemy has lost his weapon"
-               move "Fists" to EnemyWeapon
-               move 10 to  EnemyAttackPoints                
-                compute EnemyHealth = EnemyHealth - (AttackPoints * 0.35) 
-                display "Enemy's Health is " EnemyHealth
+               move "Fists" to EnemyWeapon(EnemyIdx)
+               move 10 to  EnemyAttackPoints(EnemyIdx)
+                compute EnemyHealth(EnemyIdx) = EnemyHealth(EnemyIdx) - (AttackPoints * 0.35)
+                display "Enemy's Health is " EnemyHealth(EnemyIdx)
+                move spaces to ws-combat-log-line
+                string "Disarmed the enemy, Enemy's Health is " EnemyHealth(EnemyIdx)
+                       delimited by size into ws-combat-log-line
+                perform LogCombatRound
                 move 0 to YourTurn
               else
                 display "You have missed"
+                move "You attacked the arms and missed" to ws-combat-log-line
+                perform LogCombatRound
                 move 0 to YourTurn
               end-if
          end-if
-       
-         if BodyPick equals 4
+
+         if BodyPick = 4
                 display "You have attacked the legs"
                 compute RandomNumber = function random ()
-               if RandomNumber > 0.10          
-                compute EnemyHealth = EnemyHealth - (AttackPoints * 0.20)
-                display "Enemy's Health is " EnemyHealth
-                if StunResist equals 1
+               if RandomNumber > 0.10
+                compute EnemyHealth(EnemyIdx) = EnemyHealth(EnemyIdx) - (AttackPoints * 0.20)
+                display "Enemy's Health is " EnemyHealth(EnemyIdx)
+                if StunResist(EnemyIdx) = 1
                   display "Enemy has resisted the stun"
-                  move 0 to EnemyIsStunned
-                  move 0 to StunResist
+                  move 0 to EnemyIsStunned(EnemyIdx)
+                  move 0 to StunResist(EnemyIdx)
+                  move 0 to StunTurnsRemaining(EnemyIdx)
                 else
                   display "Enemy has been stunned"
-                  move 1 to EnemyIsStunned
-                end-if               
-                move 0 to YourTurn 
+                  move 1 to EnemyIsStunned(EnemyIdx)
+                  move 2 to StunTurnsRemaining(EnemyIdx)
+                end-if
+                move spaces to ws-combat-log-line
+                string "Attacked the legs, Enemy's Health is " EnemyHealth(EnemyIdx)
+                       delimited by size into ws-combat-log-line
+                perform LogCombatRound
+                move 0 to YourTurn
               else
                 display "You have missed"
+                move "You attacked the legs and missed" to ws-combat-log-line
+                perform LogCombatRound
                 move 0 to YourTurn
               end-if
 
          end-if
-       
-       if YourTurn equals 0
-           if EnemyHealth <= 0
+
+         if YourTurn = 0 and BodyPick not = 5 and Weapon not = "Fists"
+             subtract 1 from WeaponDurability
+             if WeaponDurability <= 0
+                display "Your " Weapon " has broken"
+                move "Fists" to Weapon
+                move BaseAttack to AttackPoints
+                move 0 to WeaponDurability
+                move spaces to ws-combat-log-line
+                string "Weapon broke, reverted to Fists" delimited by size
+                       into ws-combat-log-line
+                perform LogCombatRound
+             end-if
+         end-if
+
+         if YourTurn = 0 and EnemyHealth(EnemyIdx) <= 0 then
+             display EnemyName(EnemyIdx) " has been defeated"
+             move spaces to ws-combat-log-line
+             string EnemyName(EnemyIdx) " has been defeated" delimited by size
+                    into ws-combat-log-line
+             perform LogCombatRound
+         end-if
+
+       if YourTurn = 0
+           perform FindCurrentEnemy
+           if EnemiesAlive = 0
                 display "You have won"
+                add 10 to Gold
+                display "You have gained 10 Gold, total Gold is " Gold
+                move spaces to ws-combat-log-line
+                string "You have won and gained 10 Gold, total Gold is "
+                       Gold delimited by size into ws-combat-log-line
+                perform LogCombatRound
                 move 0 to InCombat
                 exit perform
             end-if
-            if EnemyIsStunned equals 1
-               move 0 to EnemyIsStunned
-               move 1 to YourTurn
-            else
-               display "Enemy's Turn"
-               compute Health = (Health + DefensePoints) - EnemyAttackPoints
-               display "Enenmy has attacked you, He did " EnemyAttackPoints " damage"
-               move 1 to YourTurn 
+            display "Enemy's Turn"
+            move 0 to TotalEnemyDamage
+            perform varying EnemyTurnIdx from 1 by 1 until EnemyTurnIdx > EnemyCount
+                if EnemyHealth(EnemyTurnIdx) > 0 then
+                    if EnemyIsStunned(EnemyTurnIdx) = 1 then
+                        display EnemyName(EnemyTurnIdx) " is stunned and cannot act"
+                        move "Enemy is stunned and cannot act" to ws-combat-log-line
+                        perform LogCombatRound
+                        subtract 1 from StunTurnsRemaining(EnemyTurnIdx)
+                        if StunTurnsRemaining(EnemyTurnIdx) <= 0
+                           move 0 to EnemyIsStunned(EnemyTurnIdx)
+                           move 0 to StunTurnsRemaining(EnemyTurnIdx)
+                        end-if
+                    else
+                        display EnemyName(EnemyTurnIdx) " has attacked you, dealing " EnemyAttackPoints(EnemyTurnIdx) " damage"
+                        add EnemyAttackPoints(EnemyTurnIdx) to TotalEnemyDamage
+                    end-if
+                end-if
+            end-perform
+            compute Health = (Health + DefensePoints) - TotalEnemyDamage
+            move spaces to ws-combat-log-line
+            string "Enemies dealt " TotalEnemyDamage " damage, Your Health is "
+                   Health delimited by size into ws-combat-log-line
+            perform LogCombatRound
+            if Armor not = "Clothes"
+                subtract 1 from ArmorDurability
+                if ArmorDurability <= 0
+                   display "Your " Armor " has broken"
+                   move "Clothes" to Armor
+                   move BaseDefense to DefensePoints
+                   move 0 to ArmorDurability
+                   move spaces to ws-combat-log-line
+                   string "Armor broke, reverted to Clothes" delimited by size
+                          into ws-combat-log-line
+                   perform LogCombatRound
+                end-if
             end-if
+            move 1 to YourTurn
          end-if
 
          end-if
-       
+
        end-perform
-         
+
        move 1 to YourTurn
        move 0 to InCombat
 exit program.
 
+FindCurrentEnemy section.
+
+           move 0 to EnemiesAlive
+           move EnemyCount to EnemyIdx
+           perform varying EnemyIdx from 1 by 1 until EnemyIdx > EnemyCount
+               if EnemyHealth(EnemyIdx) > 0 then
+                   move 1 to EnemiesAlive
+                   exit perform
+               end-if
+           end-perform
+           exit section.
+
+LogCombatRound section.
+
+           open extend CombatLogFile
+           if ws-combatlog-status not = "00" then
+               close CombatLogFile
+               open output CombatLogFile
+           end-if
+           move spaces to CombatLogRec
+           string ws-current-year "-" ws-current-month "-" ws-current-day " "
+                  ws-current-hours ":" ws-current-minute ":" ws-current-second
+                  " [" ws-enemy-name-trim "] " ws-combat-log-line
+                  delimited by size into CombatLogRec
+           write CombatLogRec
+           if ws-combatlog-status not = "00" then
+               display "Warning: failed to write CombatLog.txt entry (status " ws-combatlog-status ")"
+           end-if
+           close CombatLogFile
+           exit section.
+
