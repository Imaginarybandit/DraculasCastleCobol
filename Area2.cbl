@@ -0,0 +1,121 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. Area2.
+environment division.
+configuration section.
+special-names.
+data division.
+working-storage section.
+
+01 choice pic x(99).
+01 InCombat pic 9(1) value 1.
+01 Indx pic 9(2) value 0.
+
+01 Enemies.
+       02 EnemyCount pic 9(1) value 1.
+       02 EnemySlot occurs 5 times.
+           03 EnemyName pic x(99).
+           03 EnemyHealth pic s9(3).
+           03 EnemyAttackPoints pic 9(3).
+           03 EnemyDefensePoints pic 9(3).
+           03 EnemyWeapon pic x(99).
+           03 EnemyArmor pic x(99).
+           03 EnemyIsStunned pic 9(1) value 0.
+           03 HasWeapon pic 9(1) value 0.
+           03 StunResist pic 9(1) value 0.
+           03 StunTurnsRemaining pic 9(1) value 0.
+
+01 InitRandom pic s9v9(10).
+01 RandomNumber pic s9v9(10).
+
+01 ws-current-date-data.
+    02 ws-current-date.
+        03 ws-current-year pic 9(2).
+        03 ws-current-month pic 9(2).
+        03 ws-current-day pic 9(2).
+    02 ws-current-time.
+        03 ws-current-hours pic 9(2).
+        03 ws-current-minute pic 9(2).
+        03 ws-current-second pic 9(2).
+        03 ws-current-millisecond pic 9(3).
+    02 ws-diff-from-gmt pic s9(4).
+
+01 Body.
+    02 Head pic x(99) value "Head".
+    02 Torso pic x(99) value "Torso".
+    02 Arms pic x(99) value "Arms".
+    02 Legs pic x(99) value "Legs".
+
+01 BodyPick pic 9(1).
+01 YourTurn pic 9(1) value 1.
+
+01 Crypt.
+    02 CryptIntro1 pic x(99) value "You descend a spiral staircase into a cold, torch-lit crypt.".
+    02 CryptIntro2 pic x(99) value "At the far end stands a stone sarcophagus, its lid ajar.".
+    02 CryptIntro3 pic x(99) value "Dracula rises from within, hungry for your blood.".
+
+linkage section.
+01 Player.
+    02 CurrentRoom pic x(99) .
+    02 PreviousRoom pic x(99).
+    02 Health pic s9(3).
+    02 AttackPoints pic 9(3).
+    02 DefensePoints pic 9(3).
+    02 Weapon pic x(99).
+    02 Armor pic x(99).
+    02 Gold pic 9(5).
+    02 WeaponDurability pic 9(3).
+    02 ArmorDurability pic 9(3).
+
+01 PlayerInventory.
+    02 Inventory occurs 15 times.
+    03 InventoryItemIndex pic 9(2) .
+    03 InventoryItem pic x(25) .
+    03 InventoryItemType pic x(25).
+    03 InventoryItemDef pic s9(3) value 0.
+    03 InventoryItemAttack pic s9(3) value 0.
+    03 InventoryItemHealPoints pic s9(3) value 0.
+    03 InventoryItemDurability pic 9(3) value 0.
+    03 InventoryItemQty pic 9(2).
+
+01 MaxHealth pic 9(3).
+01 BaseAttack pic 9(3).
+01 BaseDefense pic 9(3).
+01 DifficultyMultiplier pic 9v99.
+01 UseTestSeed pic 9(1).
+01 TestSeedValue pic 9(9).
+01 CombatsWon pic 9(3).
+
+procedure division using Player,PlayerInventory,MaxHealth,BaseAttack,BaseDefense,DifficultyMultiplier,UseTestSeed,TestSeedValue,CombatsWon.
+
+       call 'system' using 'clear'
+       move "Crypt" to CurrentRoom
+       display CryptIntro1
+       display CryptIntro2
+       display CryptIntro3
+
+       move 1 to EnemyCount
+       move 0 to EnemyIsStunned(1)
+       move 0 to StunTurnsRemaining(1)
+       move 0 to StunResist(1)
+       move "Dracula" to EnemyName(1)
+       compute EnemyHealth(1) = 60 * DifficultyMultiplier
+       compute EnemyAttackPoints(1) = 20 * DifficultyMultiplier
+       move 5 to EnemyDefensePoints(1)
+       move "Claws" to EnemyWeapon(1)
+       move "Cape" to EnemyArmor(1)
+       move 0 to HasWeapon(1)
+       move 1 to StunResist(1)
+       move 1 to InCombat
+
+       call "Combat" using Player,PlayerInventory,MaxHealth,Enemies,ws-current-date-data,RandomNumber,InitRandom,Body,BodyPick,InCombat,YourTurn,BaseAttack,BaseDefense,UseTestSeed,TestSeedValue
+
+       if Health > 0 then
+           display "You have slain Dracula and escaped the castle."
+           display "Thank you for playing"
+           add 1 to CombatsWon
+       else
+           display "Dracula has bested you in the crypt."
+       end-if
+
+exit program.
