@@ -0,0 +1,53 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. GetInput.
+environment division.
+input-output section.
+file-control.
+       select ScriptFile assign to "Script.txt"
+       organization is line sequential
+       access is sequential
+       file status is ws-script-status.
+
+data division.
+file section.
+fd ScriptFile.
+
+ 01 ScriptRec pic x(99).
+
+working-storage section.
+01 ws-script-status pic xx value spaces.
+01 ws-script-mode-env pic x(9) value spaces.
+01 ws-script-mode-checked pic 9(1) value 0.
+01 UseScriptInput pic 9(1) value 0.
+
+       linkage section.
+       01 ws-script-line pic x(99).
+
+procedure division using ws-script-line.
+
+       if ws-script-mode-checked = 0 then
+           move 1 to ws-script-mode-checked
+           accept ws-script-mode-env from environment "SCRIPT_FILE"
+           if ws-script-mode-env not = spaces then
+               open input ScriptFile
+               if ws-script-status = "00" then
+                   move 1 to UseScriptInput
+               else
+                   display "SCRIPT_FILE set but Script.txt could not be opened, falling back to interactive input"
+                   close ScriptFile
+               end-if
+           end-if
+       end-if
+
+       if UseScriptInput = 1 then
+           read ScriptFile into ws-script-line
+           at end
+               move "quit" to ws-script-line
+               move 0 to UseScriptInput
+               close ScriptFile
+           end-read
+       else
+           accept ws-script-line
+       end-if
+       exit program.
